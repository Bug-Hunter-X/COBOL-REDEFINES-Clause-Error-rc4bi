@@ -0,0 +1,181 @@
+      ******************************************************************
+      * PROGRAM-ID: RECINQ
+      *
+      * Online CICS inquiry transaction.  An operator keys in a
+      * record's key -- either the packed-decimal numeric key or the
+      * alphanumeric reference code, the same two styles RECSPLIT's
+      * WORK-FILE carries -- and this transaction reads the matching
+      * record straight from RECMAST, the VSAM KSDS keyed on the
+      * 7-byte key area and loaded nightly from that day's WORK-FILE
+      * output, then sends the full record back to the terminal.
+      * This replaces asking someone to grep the batch output or
+      * rerun a one-off extract whenever a single record needs
+      * checking during the day.
+      *
+      * RECMAST is loaded from WORK-FILE by the existing nightly
+      * VSAM load step; no new batch program is introduced here.
+      *
+      * NOTE: EXEC CICS is a vendor extension GnuCOBOL's cobc cannot
+      * parse.  This program is desk-checked against CICS COBOL
+      * conventions rather than compiled -- see
+      * IMPLEMENTATION_STATUS.md.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECINQ.
+       AUTHOR. BATCH-SYSTEMS.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *  RECMAST's record layout mirrors RECSPLIT's WORK-FILE record:
+      *  a 1-byte type, the 7-byte key area (packed-decimal numeric or
+      *  alphanumeric, per the type byte), and the 96-byte payload.
+      *  Shared with RECSPLIT/RECXREF via WORKREC.cpy so this layout
+      *  can't drift out of sync with what RECSPLIT actually writes.
+      *****************************************************************
+           COPY WORKREC REPLACING ==:RECNAME:== BY ==WS-RECMAST-RECORD==
+                                  ==:PREFIX:==  BY ==WM==.
+
+      *****************************************************************
+      *  Operator input: the key as typed at the terminal, up to
+      *  7 characters.  Numeric keys are typed as plain digits and
+      *  repacked below to match RECMAST's packed-decimal key bytes;
+      *  alphanumeric keys are taken as-is and right-padded with
+      *  spaces, the same way RECSPLIT pads WORK-KEY-ALPHA.
+      *****************************************************************
+      *****************************************************************
+      *  EXEC CICS RECEIVE updates WS-INPUT-LENGTH with the actual
+      *  number of characters the operator typed, which is very often
+      *  fewer than 7 (e.g. "42" for a low-value key) -- the class
+      *  test and MOVE below work against that actual-length substring
+      *  rather than the full 7-byte area, so a short numeric entry is
+      *  still recognized as numeric instead of being misrouted into
+      *  the alpha-key branch by the space-padded trailing bytes.
+      *****************************************************************
+       01  WS-INPUT-LENGTH               PIC S9(4) COMP VALUE 7.
+       01  WS-INPUT-AREA.
+           05  WS-INPUT-TEXT             PIC X(7).
+
+       01  WS-LOOKUP-KEY-AREA            PIC X(7).
+       01  WS-LOOKUP-KEY-NUMERIC REDEFINES WS-LOOKUP-KEY-AREA
+                                         PIC 9(7) COMP-3.
+       01  WS-LOOKUP-KEY-ALPHA REDEFINES WS-LOOKUP-KEY-AREA
+                                         PIC X(5).
+
+       01  WS-RESP                       PIC S9(8) COMP.
+       01  WS-RESP2                      PIC S9(8) COMP.
+       01  WS-RESP-DISPLAY                PIC -(8)9.
+
+       01  WS-NOT-FOUND-SWITCH           PIC X VALUE "N".
+           88  RECORD-NOT-FOUND          VALUE "Y".
+           88  RECORD-FOUND              VALUE "N".
+
+       01  WS-RECEIVE-ERROR-SWITCH        PIC X VALUE "N".
+           88  RECEIVE-FAILED             VALUE "Y".
+           88  RECEIVE-OK                 VALUE "N".
+
+      *    Sized for the longest response this program ever builds:
+      *    "KEY: " (5) + the 7-byte key + "  PAYLOAD: " (11) + the
+      *    96-byte payload = 119 characters.  The actual bytes sent
+      *    are computed per response via WS-RESPONSE-PTR below, not
+      *    a fixed literal, so this field only needs to be an upper
+      *    bound.
+       01  WS-RESPONSE-LINE              PIC X(119).
+       01  WS-RESPONSE-LENGTH            PIC S9(4) COMP.
+       01  WS-RESPONSE-PTR               PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-RECEIVE-KEY
+           IF RECEIVE-OK
+               PERFORM 2000-LOOKUP-RECORD
+           END-IF
+           PERFORM 3000-SEND-RESPONSE
+           EXEC CICS RETURN
+           END-EXEC.
+
+       1000-RECEIVE-KEY.
+           MOVE SPACES TO WS-INPUT-TEXT
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT-TEXT)
+               LENGTH(WS-INPUT-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET RECEIVE-FAILED TO TRUE
+           END-IF.
+
+       2000-LOOKUP-RECORD.
+           SET RECORD-FOUND TO TRUE
+           MOVE SPACES TO WS-LOOKUP-KEY-AREA
+           IF WS-INPUT-LENGTH > ZERO
+                   AND WS-INPUT-TEXT(1:WS-INPUT-LENGTH) IS NUMERIC
+      *            MOVE of a shorter alphanumeric substring into a
+      *            numeric PIC field aligns on the decimal point --
+      *            i.e. right-justifies and zero-fills on the left --
+      *            so "42" correctly becomes 0000042.
+               MOVE WS-INPUT-TEXT(1:WS-INPUT-LENGTH)
+                   TO WS-LOOKUP-KEY-NUMERIC
+           ELSE
+               MOVE WS-INPUT-TEXT(1:5) TO WS-LOOKUP-KEY-ALPHA
+           END-IF
+
+           EXEC CICS READ
+               FILE('RECMAST')
+               INTO(WS-RECMAST-RECORD)
+               RIDFLD(WS-LOOKUP-KEY-AREA)
+               KEYLENGTH(7)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET RECORD-NOT-FOUND TO TRUE
+           END-IF.
+
+       3000-SEND-RESPONSE.
+           MOVE SPACES TO WS-RESPONSE-LINE
+           MOVE 1 TO WS-RESPONSE-PTR
+           EVALUATE TRUE
+               WHEN RECEIVE-FAILED
+                   MOVE WS-RESP TO WS-RESP-DISPLAY
+                   STRING "INPUT RECEIVE FAILED -- RESP: "
+                               DELIMITED BY SIZE
+                          WS-RESP-DISPLAY    DELIMITED BY SIZE
+                          INTO WS-RESPONSE-LINE
+                          WITH POINTER WS-RESPONSE-PTR
+                   END-STRING
+               WHEN RECORD-NOT-FOUND
+                   STRING "NO RECORD FOUND FOR KEY: "
+                               DELIMITED BY SIZE
+                          WS-INPUT-TEXT      DELIMITED BY SIZE
+                          INTO WS-RESPONSE-LINE
+                          WITH POINTER WS-RESPONSE-PTR
+                   END-STRING
+               WHEN OTHER
+      *            WS-LOOKUP-KEY-AREA holds packed-decimal bytes for
+      *            numeric keys -- echo the operator's own typed text
+      *            instead, the same human-readable value used above
+      *            for the not-found case.
+                   STRING "KEY: "            DELIMITED BY SIZE
+                          WS-INPUT-TEXT      DELIMITED BY SIZE
+                          "  PAYLOAD: "      DELIMITED BY SIZE
+                          WM-PAYLOAD         DELIMITED BY SIZE
+                          INTO WS-RESPONSE-LINE
+                          WITH POINTER WS-RESPONSE-PTR
+                   END-STRING
+           END-EVALUATE
+
+      *    WS-RESPONSE-PTR is left one past the last character STRING
+      *    wrote, per COBOL's WITH POINTER semantics -- use it to send
+      *    exactly the bytes built instead of a fixed length literal
+      *    that would either truncate a longer response or send
+      *    trailing spaces for a shorter one.
+           COMPUTE WS-RESPONSE-LENGTH = WS-RESPONSE-PTR - 1
+           EXEC CICS SEND TEXT
+               FROM(WS-RESPONSE-LINE)
+               LENGTH(WS-RESPONSE-LENGTH)
+               ERASE
+           END-EXEC.
