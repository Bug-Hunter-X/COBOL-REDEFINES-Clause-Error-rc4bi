@@ -0,0 +1,220 @@
+      ******************************************************************
+      * PROGRAM-ID: RECXREF
+      *
+      * Reconciliation step: takes the keys RECSPLIT already extracted
+      * into WORK-FILE and cross-references them against the master
+      * key reference file, reporting keys present in the daily feed
+      * but missing from the master, and vice versa.  WORK-FILE is
+      * sorted by key first so the comparison is a classic sequential
+      * match-merge -- no indexed/VSAM access needed for either file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECXREF.
+       AUTHOR. BATCH-SYSTEMS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORK-FILE ASSIGN TO "WORKFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT SORTED-WORK-FILE ASSIGN TO "SRTWORK"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MASTER-FILE ASSIGN TO "MASTERKEY"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT UNMATCHED-REPORT ASSIGN TO "XREFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    WORK-FILE layout matches the record RECSPLIT writes: a
+      *    1-byte record type, the 7-byte key area (packed-decimal
+      *    numeric key or alphanumeric key, per WI-REC-TYPE), and the
+      *    96-byte payload.  Shared with RECSPLIT/RECINQ via WORKREC.cpy
+      *    so this layout can't drift out of sync with what RECSPLIT
+      *    actually writes.
+       FD  WORK-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 104 CHARACTERS.
+           COPY WORKREC REPLACING ==:RECNAME:== BY ==WORK-RECORD-IN==
+                                  ==:PREFIX:==  BY ==WI==.
+
+       SD  SORT-WORK-FILE.
+           COPY WORKREC REPLACING ==:RECNAME:== BY ==SORT-RECORD==
+                                  ==:PREFIX:==  BY ==SD==.
+
+       FD  SORTED-WORK-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 104 CHARACTERS.
+           COPY WORKREC REPLACING ==:RECNAME:== BY ==SORTED-RECORD==
+                                  ==:PREFIX:==  BY ==SW==.
+
+      *    MASTER-FILE is the reference list of valid keys, maintained
+      *    sorted ascending by key -- a daily snapshot feed from the
+      *    system of record.
+       FD  MASTER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MASTER-RECORD.
+           05  MF-KEY                    PIC X(7).
+           05  MF-DESCRIPTION            PIC X(73).
+
+       FD  UNMATCHED-REPORT.
+       01  REPORT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-EOF-SWITCH            PIC X VALUE "N".
+           88  WORK-EOF                 VALUE "Y".
+
+       01  WS-WORK-INPUT-EOF-SWITCH      PIC X VALUE "N".
+           88  WORK-INPUT-EOF            VALUE "Y".
+
+       01  WS-MASTER-EOF-SWITCH          PIC X VALUE "N".
+           88  MASTER-EOF                VALUE "Y".
+
+       01  WS-CURRENT-WORK-KEY           PIC X(7).
+       01  WS-CURRENT-MASTER-KEY         PIC X(7).
+
+      *    Holds the packed-decimal numeric key decoded to display
+      *    digits, so it can be MOVEd into SD-KEY-AREA as plain text
+      *    comparable with MASTER-FILE's ASCII-digit MF-KEY.  Widened
+      *    to 7 digits to match SD-KEY-NUMERIC/WI-KEY-NUMERIC.
+       01  WS-DECODED-NUMERIC-KEY         PIC 9(7).
+
+       01  WS-FEED-ONLY-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-MASTER-ONLY-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-MATCHED-COUNT              PIC 9(9) VALUE ZERO.
+       01  WS-COUNT-ED                   PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-SORT-EXTRACTED-KEYS
+           PERFORM 2000-INITIALIZE
+           PERFORM 3000-RECONCILE UNTIL WORK-EOF AND MASTER-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-SORT-EXTRACTED-KEYS.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SD-KEY-AREA
+               INPUT PROCEDURE IS 1050-TRANSFORM-KEYS
+               GIVING SORTED-WORK-FILE.
+
+      *    WORK-FILE carries numeric keys as packed-decimal bytes
+      *    (SD-KEY-NUMERIC) but MASTER-FILE's MF-KEY is plain ASCII
+      *    digit text, so a byte-for-byte sort/compare of the raw key
+      *    area would never match a numeric record against its master
+      *    entry.  Decode packed numeric keys to display-digit text
+      *    here, before the sort, the same way RECSPLIT already
+      *    de-edits WS-AUDIT-KEY for its audit log.  Alpha-keyed
+      *    records' key bytes are already text and pass through as-is.
+       1050-TRANSFORM-KEYS.
+           OPEN INPUT WORK-FILE
+           PERFORM UNTIL WORK-INPUT-EOF
+               READ WORK-FILE
+                   AT END
+                       SET WORK-INPUT-EOF TO TRUE
+                   NOT AT END
+                       IF WI-REC-TYPE = "N"
+                           MOVE WI-KEY-NUMERIC TO WS-DECODED-NUMERIC-KEY
+                           MOVE WS-DECODED-NUMERIC-KEY TO SD-KEY-AREA
+                       ELSE
+                           MOVE WI-KEY-AREA TO SD-KEY-AREA
+                       END-IF
+                       MOVE WI-REC-TYPE TO SD-REC-TYPE
+                       MOVE WI-PAYLOAD TO SD-PAYLOAD
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE WORK-FILE.
+
+       2000-INITIALIZE.
+           OPEN INPUT SORTED-WORK-FILE
+           OPEN INPUT MASTER-FILE
+           OPEN OUTPUT UNMATCHED-REPORT
+           PERFORM 2100-READ-WORK
+           PERFORM 2200-READ-MASTER.
+
+       2100-READ-WORK.
+           READ SORTED-WORK-FILE
+               AT END
+                   SET WORK-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-CURRENT-WORK-KEY
+               NOT AT END
+                   MOVE SW-KEY-AREA TO WS-CURRENT-WORK-KEY
+           END-READ.
+
+       2200-READ-MASTER.
+           READ MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-CURRENT-MASTER-KEY
+               NOT AT END
+                   MOVE MF-KEY TO WS-CURRENT-MASTER-KEY
+           END-READ.
+
+       3000-RECONCILE.
+           EVALUATE TRUE
+               WHEN WS-CURRENT-WORK-KEY < WS-CURRENT-MASTER-KEY
+                   PERFORM 3100-REPORT-FEED-ONLY
+                   PERFORM 2100-READ-WORK
+               WHEN WS-CURRENT-WORK-KEY > WS-CURRENT-MASTER-KEY
+                   PERFORM 3200-REPORT-MASTER-ONLY
+                   PERFORM 2200-READ-MASTER
+               WHEN OTHER
+                   ADD 1 TO WS-MATCHED-COUNT
+                   PERFORM 2100-READ-WORK
+                   PERFORM 2200-READ-MASTER
+           END-EVALUATE.
+
+       3100-REPORT-FEED-ONLY.
+           MOVE SPACES TO REPORT-LINE
+           STRING "KEY IN FEED NOT IN MASTER: "
+                       DELIMITED BY SIZE
+                  WS-CURRENT-WORK-KEY    DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           ADD 1 TO WS-FEED-ONLY-COUNT.
+
+       3200-REPORT-MASTER-ONLY.
+           MOVE SPACES TO REPORT-LINE
+           STRING "KEY IN MASTER NOT IN FEED: "
+                       DELIMITED BY SIZE
+                  WS-CURRENT-MASTER-KEY  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           ADD 1 TO WS-MASTER-ONLY-COUNT.
+
+       9000-TERMINATE.
+           MOVE WS-MATCHED-COUNT TO WS-COUNT-ED
+           MOVE SPACES TO REPORT-LINE
+           STRING "MATCHED KEYS ............ " DELIMITED BY SIZE
+                  WS-COUNT-ED                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-FEED-ONLY-COUNT TO WS-COUNT-ED
+           MOVE SPACES TO REPORT-LINE
+           STRING "FEED KEYS NOT IN MASTER . " DELIMITED BY SIZE
+                  WS-COUNT-ED                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-MASTER-ONLY-COUNT TO WS-COUNT-ED
+           MOVE SPACES TO REPORT-LINE
+           STRING "MASTER KEYS NOT IN FEED . " DELIMITED BY SIZE
+                  WS-COUNT-ED                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           CLOSE SORTED-WORK-FILE
+           CLOSE MASTER-FILE
+           CLOSE UNMATCHED-REPORT.
