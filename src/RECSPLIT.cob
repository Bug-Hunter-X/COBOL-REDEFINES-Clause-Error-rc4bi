@@ -0,0 +1,676 @@
+      ******************************************************************
+      * PROGRAM-ID: RECSPLIT
+      *
+      * Batch record splitter.  Reads a sequential file of 101-byte
+      * fixed records -- a 1-byte record-type discriminator
+      * (WS-REC-TYPE) ahead of the 100-byte WS-AREA-1 -- and overlays
+      * WS-AREA-1 with whichever REDEFINES view from WSAREA.cpy
+      * matches that type: WS-AREA-2 for numeric-keyed records
+      * (WS-SUB-AREA-1, a 4-byte packed-decimal PIC 9(7) key, plus the
+      * 96-byte WS-SUB-AREA-2 payload) or WS-AREA-3 for alphanumeric-
+      * keyed records (the 5-byte WS-ALPHA-KEY plus the 95-byte
+      * WS-ALPHA-PAYLOAD).  Either way the record-type byte plus the
+      * decoded 7-byte key area plus the 96-byte payload are written
+      * out to WORK-FILE (see WORKREC.cpy).  This replaces the dozens
+      * of hand-rolled copies of this split that used to live in
+      * individual jobs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECSPLIT.
+       AUTHOR. BATCH-SYSTEMS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT WORK-FILE ASSIGN TO "WORKFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Plain (binary) SEQUENTIAL, not LINE SEQUENTIAL -- the raw
+      *    100-byte dump this writes can legitimately contain NUL or
+      *    other control bytes (that is exactly what request 001's
+      *    exception report exists to surface), and GnuCOBOL's LINE
+      *    SEQUENTIAL writer fatally rejects any such record.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "SUMMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Stays LINE SEQUENTIAL -- request 008's whole point is a
+      *    newline-delimited text file other systems can import as
+      *    CSV, so the payload is hex-encoded (see 2350-WRITE-CSV-
+      *    RECORD) rather than switched to a binary organization that
+      *    would defeat that purpose.
+           SELECT CSV-FILE ASSIGN TO "WORKCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WORK-FILE-TMP ASSIGN TO "WORKFILE.TMP"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE-TMP ASSIGN TO "EXCPRPT.TMP"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE-TMP ASSIGN TO "AUDITLOG.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-FILE-TMP ASSIGN TO "WORKCSV.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 101 CHARACTERS.
+       01  INPUT-RECORD.
+           05  IR-REC-TYPE              PIC X(1).
+           05  IR-AREA                  PIC X(100).
+
+      *****************************************************************
+      *  WORK-RECORD carries a 7-byte key area, wide enough for the
+      *  packed-decimal numeric key (WORK-KEY-NUMERIC, 4 bytes used)
+      *  or the alphanumeric key (WORK-KEY-ALPHA, 5 bytes used) --
+      *  which view applies is driven by WORK-REC-TYPE, the same way
+      *  WS-REC-TYPE drives WS-AREA-2 vs WS-AREA-3 on the input side.
+      *  Layout comes from the shared WORKREC copybook so RECXREF and
+      *  RECINQ can't drift from what this program actually writes.
+      *****************************************************************
+       FD  WORK-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 104 CHARACTERS.
+           COPY WORKREC REPLACING ==:RECNAME:== BY ==WORK-RECORD==
+                                  ==:PREFIX:==  BY ==WORK==.
+
+      *    Fixed 161-byte records: WS-RECORD-NUMBER-ED(9) + "  TYPE="(7)
+      *    + WS-REC-TYPE(1) + "  "(2) + WS-EXCEPTION-REASON(40) + "  "(2)
+      *    + WS-AREA-1(100) built by 2400-WRITE-EXCEPTION.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 161 CHARACTERS.
+       01  EXCEPTION-LINE               PIC X(161).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                   PIC X(80).
+
+      *****************************************************************
+      *  RESTART-FILE holds one checkpoint record per WS-CHECKPOINT-
+      *  INTERVAL records processed: the last input record number
+      *  processed and its byte offset into INPUT-FILE, how many
+      *  records each output file held at that point, and the running
+      *  summary counters.  On startup we read this file for the
+      *  latest checkpoint, reposition INPUT-FILE there instead of
+      *  reprocessing from record one, truncate each output file back
+      *  to the record count this checkpoint recorded (discarding
+      *  whatever the failed run wrote past that point), and resume
+      *  the summary counters where the checkpoint left them instead
+      *  of restarting them at zero.
+      *****************************************************************
+       FD  RESTART-FILE.
+       01  RESTART-LINE.
+           05  RL-LAST-RECORD               PIC 9(9).
+           05  RL-BYTE-OFFSET               PIC 9(9).
+           05  RL-WORK-COUNT                PIC 9(9).
+           05  RL-EXCEPTION-COUNT           PIC 9(9).
+           05  RL-AUDIT-COUNT                PIC 9(9).
+           05  RL-CSV-COUNT                 PIC 9(9).
+           05  RL-NUMERIC-KEY-COUNT         PIC 9(9).
+           05  RL-ALPHA-KEY-COUNT           PIC 9(9).
+           05  RL-VALIDATION-FAILURE-COUNT  PIC 9(9).
+           05  RL-MIN-KEY                   PIC 9(7).
+           05  RL-MAX-KEY                   PIC 9(7).
+           05  RL-FIRST-NUMERIC-SWITCH      PIC X.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE                  PIC X(80).
+
+      *****************************************************************
+      *  CSV-FILE is the delimited alternative to WORK-FILE for
+      *  systems that cannot read our fixed-width REDEFINES layouts --
+      *  same key/payload split, just comma-delimited with a header.
+      *  The payload is hex-encoded (see 2350-WRITE-CSV-RECORD) so a
+      *  binary sub-field anywhere in it can never produce a NUL or
+      *  other control byte in this LINE SEQUENTIAL record -- sized
+      *  for type(1) + "," + key(7) + "," + quote + 96 bytes hex-
+      *  encoded to 192 chars + quote.
+      *****************************************************************
+       FD  CSV-FILE.
+       01  CSV-LINE                      PIC X(210).
+
+      *****************************************************************
+      *  -TMP shadow files used only on restart, to rebuild each
+      *  output file up to the last checkpoint's record count before
+      *  resuming -- see 1150-TRUNCATE-OUTPUT-FILES.
+      *****************************************************************
+       FD  WORK-FILE-TMP
+           RECORDING MODE IS F
+           RECORD CONTAINS 104 CHARACTERS.
+       01  WORK-RECORD-TMP                PIC X(104).
+
+       FD  EXCEPTION-FILE-TMP
+           RECORDING MODE IS F
+           RECORD CONTAINS 161 CHARACTERS.
+       01  EXCEPTION-LINE-TMP             PIC X(161).
+
+       FD  AUDIT-FILE-TMP.
+       01  AUDIT-LINE-TMP                 PIC X(80).
+
+       FD  CSV-FILE-TMP.
+       01  CSV-LINE-TMP                   PIC X(210).
+
+       WORKING-STORAGE SECTION.
+           COPY WSAREA.
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  END-OF-FILE             VALUE "Y".
+
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-VALID-RECORD-SWITCH      PIC X VALUE "Y".
+           88  VALID-RECORD           VALUE "Y".
+           88  INVALID-RECORD         VALUE "N".
+
+       01  WS-EXCEPTION-REASON         PIC X(40).
+       01  WS-RECORD-NUMBER-ED          PIC Z(8)9.
+
+      *****************************************************************
+      *  WS-REC-TYPE is the 1-byte discriminator read ahead of
+      *  WS-AREA-1 that tells us whether to apply the numeric overlay
+      *  (WS-AREA-2 / WS-SUB-AREA-1) or the alphanumeric overlay
+      *  (WS-AREA-3 / WS-ALPHA-KEY) to the current record.
+      *****************************************************************
+       01  WS-REC-TYPE                 PIC X(1).
+           88  NUMERIC-KEYED-RECORD    VALUE "N".
+           88  ALPHA-KEYED-RECORD      VALUE "A".
+
+      *****************************************************************
+      *  Audit trail fields -- one line per overlay of WS-AREA-1 so a
+      *  downstream reconciliation failure can be traced back to the
+      *  exact physical record that produced a given key.
+      *****************************************************************
+       01  WS-AUDIT-KEY                 PIC X(7).
+
+      *    Hex encoding of WORK-PAYLOAD for CSV-FILE -- see
+      *    2350-WRITE-CSV-RECORD.
+       01  WS-PAYLOAD-HEX               PIC X(192).
+
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUDIT-DATE            PIC 9(8).
+           05  WS-AUDIT-TIME            PIC 9(8).
+
+      *****************************************************************
+      *  Checkpoint / restart controls.
+      *****************************************************************
+       01  WS-RESTART-STATUS            PIC X(2).
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(9) VALUE 1000.
+       01  WS-INPUT-RECORD-LENGTH       PIC 9(9) VALUE 101.
+       01  WS-BYTE-OFFSET               PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-LAST-RECORD       PIC 9(9) VALUE ZERO.
+
+       01  WS-RESTART-FOUND-SWITCH      PIC X VALUE "N".
+           88  RESTART-FOUND           VALUE "Y".
+
+       01  WS-RESTART-EOF-SWITCH        PIC X VALUE "N".
+           88  WS-RESTART-EOF           VALUE "Y".
+
+      *****************************************************************
+      *  Running counts of records written to each output file so
+      *  far -- checkpointed alongside the input position so a
+      *  restart can truncate each output file back to exactly where
+      *  the last checkpoint left it instead of duplicating the
+      *  unflushed interval between that checkpoint and the abend.
+      *****************************************************************
+       01  WS-WORK-COUNT                PIC 9(9) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-AUDIT-COUNT               PIC 9(9) VALUE ZERO.
+       01  WS-CSV-COUNT                 PIC 9(9) VALUE ZERO.
+
+      *****************************************************************
+      *  Run summary counters -- printed to SUMMARY-FILE at end of run
+      *  so Operations has one artifact to eyeball before releasing
+      *  the split output downstream.
+      *****************************************************************
+       01  WS-NUMERIC-KEY-COUNT         PIC 9(9) VALUE ZERO.
+       01  WS-ALPHA-KEY-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-VALIDATION-FAILURE-COUNT  PIC 9(9) VALUE ZERO.
+       01  WS-MIN-KEY                   PIC 9(7) VALUE 9999999.
+       01  WS-MAX-KEY                   PIC 9(7) VALUE ZERO.
+       01  WS-FIRST-NUMERIC-SWITCH      PIC X VALUE "Y".
+           88  FIRST-NUMERIC-KEY       VALUE "Y".
+
+       01  WS-SUMMARY-NUMBER-ED         PIC Z(8)9.
+
+      *****************************************************************
+      *  Output mode -- selects which of the fixed-format WORK-FILE
+      *  and the delimited CSV-FILE this run produces.  Set via the
+      *  first command-line argument: FIXED, CSV, or BOTH (default).
+      *****************************************************************
+       01  WS-OUTPUT-MODE               PIC X(5) VALUE "BOTH".
+       01  WS-WRITE-FIXED-SWITCH        PIC X VALUE "Y".
+           88  WRITE-FIXED-OUTPUT      VALUE "Y".
+       01  WS-WRITE-CSV-SWITCH          PIC X VALUE "Y".
+           88  WRITE-CSV-OUTPUT        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-SET-OUTPUT-MODE
+           PERFORM 1100-CHECK-RESTART-FILE
+           OPEN INPUT INPUT-FILE
+           IF RESTART-FOUND
+               PERFORM 1150-TRUNCATE-OUTPUT-FILES
+               PERFORM 1200-REPOSITION-INPUT-FILE
+               OPEN EXTEND WORK-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND RESTART-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT WORK-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT RESTART-FILE
+               OPEN OUTPUT CSV-FILE
+               IF WRITE-CSV-OUTPUT
+                   PERFORM 1060-WRITE-CSV-HEADER
+               END-IF
+           END-IF
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM 2100-READ-INPUT-FILE.
+
+       1050-SET-OUTPUT-MODE.
+           ACCEPT WS-OUTPUT-MODE FROM COMMAND-LINE
+           EVALUATE WS-OUTPUT-MODE
+               WHEN "CSV"
+                   MOVE "N" TO WS-WRITE-FIXED-SWITCH
+                   MOVE "Y" TO WS-WRITE-CSV-SWITCH
+               WHEN "FIXED"
+                   MOVE "Y" TO WS-WRITE-FIXED-SWITCH
+                   MOVE "N" TO WS-WRITE-CSV-SWITCH
+               WHEN OTHER
+                   MOVE "Y" TO WS-WRITE-FIXED-SWITCH
+                   MOVE "Y" TO WS-WRITE-CSV-SWITCH
+           END-EVALUATE.
+
+       1060-WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-LINE
+           STRING "REC_TYPE,KEY,PAYLOAD_HEX" DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           ADD 1 TO WS-CSV-COUNT.
+
+       1100-CHECK-RESTART-FILE.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               PERFORM UNTIL WS-RESTART-EOF
+                   READ RESTART-FILE
+                       AT END
+                           SET WS-RESTART-EOF TO TRUE
+                       NOT AT END
+                           MOVE RL-LAST-RECORD TO WS-RESTART-LAST-RECORD
+                           MOVE RL-WORK-COUNT TO WS-WORK-COUNT
+                           MOVE RL-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                           MOVE RL-AUDIT-COUNT TO WS-AUDIT-COUNT
+                           MOVE RL-CSV-COUNT TO WS-CSV-COUNT
+                           MOVE RL-NUMERIC-KEY-COUNT
+                               TO WS-NUMERIC-KEY-COUNT
+                           MOVE RL-ALPHA-KEY-COUNT TO WS-ALPHA-KEY-COUNT
+                           MOVE RL-VALIDATION-FAILURE-COUNT
+                               TO WS-VALIDATION-FAILURE-COUNT
+                           MOVE RL-MIN-KEY TO WS-MIN-KEY
+                           MOVE RL-MAX-KEY TO WS-MAX-KEY
+                           MOVE RL-FIRST-NUMERIC-SWITCH
+                               TO WS-FIRST-NUMERIC-SWITCH
+                           SET RESTART-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1150-TRUNCATE-OUTPUT-FILES.
+      *    Rebuild each output file up to the exact record count the
+      *    last checkpoint recorded, discarding anything the failed
+      *    run wrote past that point, so resuming below never
+      *    duplicates the unflushed interval between the checkpoint
+      *    and the abend.
+           PERFORM 1151-TRUNCATE-WORK-FILE
+           PERFORM 1152-TRUNCATE-EXCEPTION-FILE
+           PERFORM 1153-TRUNCATE-AUDIT-FILE
+           PERFORM 1154-TRUNCATE-CSV-FILE.
+
+       1151-TRUNCATE-WORK-FILE.
+           OPEN INPUT WORK-FILE
+           OPEN OUTPUT WORK-FILE-TMP
+           PERFORM WS-WORK-COUNT TIMES
+               READ WORK-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE WORK-RECORD TO WORK-RECORD-TMP
+               WRITE WORK-RECORD-TMP
+           END-PERFORM
+           CLOSE WORK-FILE
+           CLOSE WORK-FILE-TMP
+           CALL "CBL_DELETE_FILE" USING "WORKFILE"
+           CALL "CBL_RENAME_FILE" USING "WORKFILE.TMP" "WORKFILE".
+
+       1152-TRUNCATE-EXCEPTION-FILE.
+           OPEN INPUT EXCEPTION-FILE
+           OPEN OUTPUT EXCEPTION-FILE-TMP
+           PERFORM WS-EXCEPTION-COUNT TIMES
+               READ EXCEPTION-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE EXCEPTION-LINE TO EXCEPTION-LINE-TMP
+               WRITE EXCEPTION-LINE-TMP
+           END-PERFORM
+           CLOSE EXCEPTION-FILE
+           CLOSE EXCEPTION-FILE-TMP
+           CALL "CBL_DELETE_FILE" USING "EXCPRPT"
+           CALL "CBL_RENAME_FILE" USING "EXCPRPT.TMP" "EXCPRPT".
+
+       1153-TRUNCATE-AUDIT-FILE.
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT AUDIT-FILE-TMP
+           PERFORM WS-AUDIT-COUNT TIMES
+               READ AUDIT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE AUDIT-LINE TO AUDIT-LINE-TMP
+               WRITE AUDIT-LINE-TMP
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           CLOSE AUDIT-FILE-TMP
+           CALL "CBL_DELETE_FILE" USING "AUDITLOG"
+           CALL "CBL_RENAME_FILE" USING "AUDITLOG.TMP" "AUDITLOG".
+
+       1154-TRUNCATE-CSV-FILE.
+           OPEN INPUT CSV-FILE
+           OPEN OUTPUT CSV-FILE-TMP
+           PERFORM WS-CSV-COUNT TIMES
+               READ CSV-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE CSV-LINE TO CSV-LINE-TMP
+               WRITE CSV-LINE-TMP
+           END-PERFORM
+           CLOSE CSV-FILE
+           CLOSE CSV-FILE-TMP
+           CALL "CBL_DELETE_FILE" USING "WORKCSV"
+           CALL "CBL_RENAME_FILE" USING "WORKCSV.TMP" "WORKCSV".
+
+       1200-REPOSITION-INPUT-FILE.
+      *    Sequential files give us no direct positioning, so we
+      *    reposition by reading and discarding the records the
+      *    previous run already processed.
+           PERFORM WS-RESTART-LAST-RECORD TIMES
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+               ADD 1 TO WS-RECORD-COUNT
+           END-PERFORM.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2150-VALIDATE-KEY
+           IF VALID-RECORD
+               PERFORM 2200-SPLIT-RECORD
+               PERFORM 2300-WRITE-WORK-RECORD
+           ELSE
+               PERFORM 2400-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2500-CHECKPOINT-IF-DUE
+           PERFORM 2100-READ-INPUT-FILE.
+
+       2100-READ-INPUT-FILE.
+           READ INPUT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE IR-REC-TYPE TO WS-REC-TYPE
+                   MOVE IR-AREA TO WS-AREA-1
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       2150-VALIDATE-KEY.
+      *    WS-SUB-AREA-1 is only a valid 5-digit key if the bytes it
+      *    overlays are actually numeric -- this is the check the
+      *    original bug report skipped.  Alphanumeric-keyed records
+      *    are validated against WS-AREA-3 instead.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           EVALUATE TRUE
+               WHEN NUMERIC-KEYED-RECORD
+                   IF NOT WS-SUB-AREA-1 IS NUMERIC
+                       SET INVALID-RECORD TO TRUE
+                       MOVE "WS-SUB-AREA-1 NOT NUMERIC"
+                           TO WS-EXCEPTION-REASON
+                   END-IF
+               WHEN ALPHA-KEYED-RECORD
+                   IF WS-ALPHA-KEY EQUAL SPACES
+                       SET INVALID-RECORD TO TRUE
+                       MOVE "WS-ALPHA-KEY IS BLANK"
+                           TO WS-EXCEPTION-REASON
+                   END-IF
+               WHEN OTHER
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "UNKNOWN RECORD-TYPE DISCRIMINATOR"
+                       TO WS-EXCEPTION-REASON
+           END-EVALUATE
+           IF INVALID-RECORD
+               ADD 1 TO WS-VALIDATION-FAILURE-COUNT
+           END-IF.
+
+       2200-SPLIT-RECORD.
+      *    WS-AREA-2 (numeric key) and WS-AREA-3 (alphanumeric key)
+      *    are the two REDEFINES of WS-AREA-1 every downstream job
+      *    needs -- which one applies depends on WS-REC-TYPE.
+           MOVE WS-REC-TYPE TO WORK-REC-TYPE
+           MOVE SPACES TO WORK-KEY-AREA
+           EVALUATE TRUE
+               WHEN NUMERIC-KEYED-RECORD
+                   MOVE WS-SUB-AREA-1 TO WORK-KEY-NUMERIC
+                   MOVE WS-SUB-AREA-2 TO WORK-PAYLOAD
+                   MOVE WS-SUB-AREA-1 TO WS-AUDIT-KEY
+                   ADD 1 TO WS-NUMERIC-KEY-COUNT
+                   PERFORM 2260-TRACK-KEY-RANGE
+               WHEN ALPHA-KEYED-RECORD
+                   MOVE WS-ALPHA-KEY TO WORK-KEY-ALPHA
+                   MOVE WS-ALPHA-PAYLOAD TO WORK-PAYLOAD
+                   MOVE WS-ALPHA-KEY TO WS-AUDIT-KEY
+                   ADD 1 TO WS-ALPHA-KEY-COUNT
+           END-EVALUATE
+           PERFORM 2250-WRITE-AUDIT-LOG.
+
+       2260-TRACK-KEY-RANGE.
+           IF FIRST-NUMERIC-KEY
+               MOVE WS-SUB-AREA-1 TO WS-MIN-KEY
+               MOVE WS-SUB-AREA-1 TO WS-MAX-KEY
+               SET WS-FIRST-NUMERIC-SWITCH TO "N"
+           ELSE
+               IF WS-SUB-AREA-1 < WS-MIN-KEY
+                   MOVE WS-SUB-AREA-1 TO WS-MIN-KEY
+               END-IF
+               IF WS-SUB-AREA-1 > WS-MAX-KEY
+                   MOVE WS-SUB-AREA-1 TO WS-MAX-KEY
+               END-IF
+           END-IF.
+
+       2250-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-RECORD-COUNT TO WS-RECORD-NUMBER-ED
+           MOVE SPACES TO AUDIT-LINE
+           STRING "REC="    DELIMITED BY SIZE
+                  WS-RECORD-NUMBER-ED  DELIMITED BY SIZE
+                  " KEY="   DELIMITED BY SIZE
+                  WS-AUDIT-KEY         DELIMITED BY SIZE
+                  " TS="    DELIMITED BY SIZE
+                  WS-AUDIT-DATE        DELIMITED BY SIZE
+                  WS-AUDIT-TIME        DELIMITED BY SIZE
+                  INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           ADD 1 TO WS-AUDIT-COUNT.
+
+       2300-WRITE-WORK-RECORD.
+           IF WRITE-FIXED-OUTPUT
+               WRITE WORK-RECORD
+               ADD 1 TO WS-WORK-COUNT
+           END-IF
+           IF WRITE-CSV-OUTPUT
+               PERFORM 2350-WRITE-CSV-RECORD
+           END-IF.
+
+       2350-WRITE-CSV-RECORD.
+      *    WS-AUDIT-KEY already holds the key in its printable text
+      *    form (set in 2200-SPLIT-RECORD), so CSV reuses it rather
+      *    than re-deriving it from either overlay.  WORK-PAYLOAD can
+      *    legitimately hold binary sub-fields (that is the whole
+      *    point of WS-AREA-1), so it is hex-encoded rather than
+      *    embedded raw -- CSV-FILE is LINE SEQUENTIAL, and a raw NUL
+      *    or other control byte in it aborts the write.
+           MOVE FUNCTION HEX-OF(WORK-PAYLOAD) TO WS-PAYLOAD-HEX
+           MOVE SPACES TO CSV-LINE
+           STRING WORK-REC-TYPE        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-AUDIT-KEY         DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  WS-PAYLOAD-HEX       DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           ADD 1 TO WS-CSV-COUNT.
+
+       2400-WRITE-EXCEPTION.
+      *    Prepend WS-REC-TYPE -- for the "UNKNOWN RECORD-TYPE
+      *    DISCRIMINATOR" case it's the one byte that actually caused
+      *    the rejection, and WS-AREA-1 alone never carries it.
+           MOVE WS-RECORD-COUNT TO WS-RECORD-NUMBER-ED
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING WS-RECORD-NUMBER-ED   DELIMITED BY SIZE
+                  "  TYPE="             DELIMITED BY SIZE
+                  WS-REC-TYPE           DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  WS-EXCEPTION-REASON   DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  WS-AREA-1             DELIMITED BY SIZE
+                  INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       2500-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 2550-WRITE-CHECKPOINT
+           END-IF.
+
+       2550-WRITE-CHECKPOINT.
+           COMPUTE WS-BYTE-OFFSET =
+               WS-RECORD-COUNT * WS-INPUT-RECORD-LENGTH
+           MOVE WS-RECORD-COUNT             TO RL-LAST-RECORD
+           MOVE WS-BYTE-OFFSET              TO RL-BYTE-OFFSET
+           MOVE WS-WORK-COUNT               TO RL-WORK-COUNT
+           MOVE WS-EXCEPTION-COUNT          TO RL-EXCEPTION-COUNT
+           MOVE WS-AUDIT-COUNT              TO RL-AUDIT-COUNT
+           MOVE WS-CSV-COUNT                TO RL-CSV-COUNT
+           MOVE WS-NUMERIC-KEY-COUNT        TO RL-NUMERIC-KEY-COUNT
+           MOVE WS-ALPHA-KEY-COUNT          TO RL-ALPHA-KEY-COUNT
+           MOVE WS-VALIDATION-FAILURE-COUNT
+               TO RL-VALIDATION-FAILURE-COUNT
+           MOVE WS-MIN-KEY                  TO RL-MIN-KEY
+           MOVE WS-MAX-KEY                  TO RL-MAX-KEY
+           MOVE WS-FIRST-NUMERIC-SWITCH     TO RL-FIRST-NUMERIC-SWITCH
+           WRITE RESTART-LINE.
+
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-SUMMARY-REPORT
+           CLOSE INPUT-FILE
+           CLOSE WORK-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE RESTART-FILE
+           CLOSE SUMMARY-FILE
+           CLOSE CSV-FILE
+      *    A run that reaches here completed normally -- delete the
+      *    checkpoint file so the next invocation (a fresh day's
+      *    input, after the operator/scheduler has archived or
+      *    cleared today's outputs) isn't misread by 1100-CHECK-
+      *    RESTART-FILE as a restart of this now-finished run.
+           CALL "CBL_DELETE_FILE" USING "RESTARTF".
+
+       9100-WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "RECSPLIT RUN SUMMARY" INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-RECORD-COUNT TO WS-SUMMARY-NUMBER-ED
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "TOTAL RECORDS READ ........ "
+                       DELIMITED BY SIZE
+                  WS-SUMMARY-NUMBER-ED  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-NUMERIC-KEY-COUNT TO WS-SUMMARY-NUMBER-ED
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "NUMERIC-KEYED RECORDS ..... "
+                       DELIMITED BY SIZE
+                  WS-SUMMARY-NUMBER-ED  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-ALPHA-KEY-COUNT TO WS-SUMMARY-NUMBER-ED
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "ALPHANUMERIC-KEYED RECORDS . "
+                       DELIMITED BY SIZE
+                  WS-SUMMARY-NUMBER-ED  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           IF WS-NUMERIC-KEY-COUNT > ZERO
+               STRING "NUMERIC KEY RANGE .......... "
+                           DELIMITED BY SIZE
+                      WS-MIN-KEY          DELIMITED BY SIZE
+                      " - "               DELIMITED BY SIZE
+                      WS-MAX-KEY          DELIMITED BY SIZE
+                      INTO SUMMARY-LINE
+               END-STRING
+           ELSE
+               STRING "NUMERIC KEY RANGE .......... N/A"
+                      DELIMITED BY SIZE INTO SUMMARY-LINE
+               END-STRING
+           END-IF
+           WRITE SUMMARY-LINE
+
+           MOVE WS-VALIDATION-FAILURE-COUNT TO WS-SUMMARY-NUMBER-ED
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "VALIDATION FAILURES ........ "
+                       DELIMITED BY SIZE
+                  WS-SUMMARY-NUMBER-ED  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE.
