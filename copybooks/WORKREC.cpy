@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  WORKREC.cpy
+      *  Shared record layout for the 1-byte record-type discriminator
+      *  + 7-byte key area + 96-byte payload record that RECSPLIT
+      *  writes to WORK-FILE, and that every downstream job (RECXREF's
+      *  reconciliation, RECINQ's online lookup) reads back in the
+      *  same shape.  COPY this wherever that record is declared
+      *  instead of retyping the fields by hand -- hand-retyping this
+      *  layout once let RECXREF fall out of sync with the packed-
+      *  decimal numeric key RECSPLIT actually writes.
+      *
+      *  The key area carries the same two REDEFINES views RECSPLIT
+      *  uses: :PREFIX:-KEY-NUMERIC (packed-decimal, numeric-keyed
+      *  records) and :PREFIX:-KEY-ALPHA (alphanumeric-keyed records),
+      *  selected by :PREFIX:-REC-TYPE the same way WS-REC-TYPE
+      *  selects WS-AREA-2 vs WS-AREA-3 on the input side.
+      *
+      *  Each caller needs its own distinct physical buffer (an FD or
+      *  SD record, or a WORKING-STORAGE area for CICS file I/O), so
+      *  COPY this REPLACING ==:RECNAME:== with the 01-level record
+      *  name and ==:PREFIX:== with the field prefix to use, e.g.:
+      *      COPY WORKREC REPLACING ==:RECNAME:== BY ==WORK-RECORD==
+      *                             ==:PREFIX:==  BY ==WORK==.
+      *****************************************************************
+       01  :RECNAME:.
+           05  :PREFIX:-REC-TYPE            PIC X(1).
+           05  :PREFIX:-KEY-AREA            PIC X(7).
+           05  :PREFIX:-KEY-NUMERIC REDEFINES :PREFIX:-KEY-AREA
+                                        PIC 9(7) COMP-3.
+           05  :PREFIX:-KEY-ALPHA REDEFINES :PREFIX:-KEY-AREA
+                                        PIC X(5).
+           05  :PREFIX:-PAYLOAD             PIC X(96).
