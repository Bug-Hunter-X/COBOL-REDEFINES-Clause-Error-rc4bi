@@ -0,0 +1,30 @@
+      *****************************************************************
+      *  WSAREA.cpy
+      *  Shared record overlay for the 100-byte fixed input record.
+      *  WS-AREA-1 is the raw record image; WS-AREA-2 overlays it with
+      *  the leading key (WS-SUB-AREA-1) and the payload
+      *  (WS-SUB-AREA-2) used by every downstream job that keys off
+      *  the numeric ID.  Keep this copybook as the single source of
+      *  truth for the split so jobs stop re-implementing it by hand.
+      *
+      *  WS-SUB-AREA-1 is packed-decimal (COMP-3) PIC 9(7) -- 4 bytes
+      *  instead of the original 5-byte DISPLAY PIC 9(5) -- giving
+      *  headroom past 99999 and a smaller, faster-to-compare key for
+      *  the bulk sort/merge jobs that run against millions of
+      *  extracted keys. WS-SUB-AREA-2 widens to 96 bytes to keep
+      *  WS-AREA-2 the same overall 100-byte length as WS-AREA-1.
+      *****************************************************************
+       01  WS-AREA-1                   PIC X(100).
+       01  WS-AREA-2 REDEFINES WS-AREA-1.
+           05  WS-SUB-AREA-1            PIC 9(7) COMP-3.
+           05  WS-SUB-AREA-2            PIC X(96).
+      *****************************************************************
+      *  WS-AREA-3 is the alphanumeric-key counterpart to WS-AREA-2.
+      *  About a third of the daily feed uses an alphanumeric
+      *  reference code instead of the numeric ID, so the record-type
+      *  discriminator read ahead of WS-AREA-1 (see WS-REC-TYPE in the
+      *  calling program's FD) tells the program which overlay to use.
+      *****************************************************************
+       01  WS-AREA-3 REDEFINES WS-AREA-1.
+           05  WS-ALPHA-KEY             PIC X(5).
+           05  WS-ALPHA-PAYLOAD         PIC X(95).
